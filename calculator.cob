@@ -1,25 +1,530 @@
-000100 identification division.
-000101 program-id. calculator.
-000200 data division.
-000201     working-storage section.
-000250     01 var-1 pic 9(9)v9(2) value is zeroes.
-000251     01 var-2 pic 9(9)v9(2) value is zeroes.
-000252     01 var-01 pic x(1) value is zero.
-000253     01 var-sum pic 9(9)v9(2) value is zeroes.
-000300 procedure division.
-000301     display "first number:".
-000302     accept var-1.
-000303     display "second number:".
-000304     accept var-2.
-000305     display "operation:".
-000306     accept var-01.
-000350     if var-01 = '+' then 
-000351         compute var-sum = var-1 + var-2.
-000360     if var-01 = '-' then 
-000361         compute var-sum = var-1 - var-2.
-000370     if var-01 = '*' then 
-000371         compute var-sum = var-1 * var-2.
-000380     if var-01 = '/' then 
-000381         compute var-sum = var-1 / var-2.
-000390     display var-sum.
-001000 stop run.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000101 PROGRAM-ID. CALCULATOR.
+000102 AUTHOR. R. ADKET.
+000103 INSTALLATION. ACCOUNTING SYSTEMS.
+000104 DATE-WRITTEN. 01/05/2015.
+000105 DATE-COMPILED.
+000106*****************************************************************
+000107* MODIFICATION HISTORY
+000108*-----------------------------------------------------------------
+000109* DATE        INIT  DESCRIPTION
+000110* 2015-01-05  RA    INITIAL VERSION - BASIC FOUR-FUNCTION CALC.
+000111* 2026-08-03  RA    ADDED DIVIDE-BY-ZERO GUARD, SKIP INSTEAD OF
+000112*                   ABENDING ON A ZERO DIVISOR.
+000113* 2026-08-04  RA    CHANGED VAR-1, VAR-2 AND VAR-SUM TO SIGNED
+000114*                   FIELDS SO SUBTRACTION KEEPS ITS SIGN.
+000115* 2026-08-04  RA    ADDED COMPUTE ROUNDED ON THE DIVIDE AND
+000116*                   MULTIPLY BRANCHES.
+000117* 2026-08-05  RA    LOOPED THE INTERACTIVE PROMPTS UNTIL 'Q' IS
+000118*                   ENTERED AT THE OPERATION PROMPT.
+000119* 2026-08-05  RA    ADDED THE CALCULATION AUDIT LOG.
+000120* 2026-08-06  RA    ADDED MODULUS AND PERCENT-OF OPERATION CODES.
+000121* 2026-08-06  RA    ADDED EDITED, SIGNED DISPLAY OF VAR-SUM AND A
+000122*                   FINAL INVALID-OPERATION-CODE CHECK.
+000123* 2026-08-09  RA    ADDED BATCH TRANSACTION MODE AGAINST
+000124*                   CALC-TRANS-FILE, WITH A RESULTS FILE, A
+000125*                   PRINTED SUMMARY REPORT AND A CHECKPOINT/
+000126*                   RESTART POINT FOR RERUNS.
+000127* 2026-08-09  RA    RESTART NOW REOPENS CALCRSLT/CALCRPT EXTEND
+000128*                   INSTEAD OF OUTPUT SO A RERUN NO LONGER WIPES
+000129*                   OUT PRIOR RESULTS; ADDED FILE STATUS CHECKS ON
+000130*                   THE BATCH FILE OPENS; AUDIT LOG NUMERICS NOW
+000131*                   USE AN EDITED PICTURE INSTEAD OF AN OVERPUNCHED
+000132*                   SIGN; INTERACTIVE PROMPTS NOW END THE LOOP
+000133*                   CLEANLY WHEN INPUT IS NOT COMING FROM A REAL
+000134*                   TERMINAL.
+000135*****************************************************************
+000136 ENVIRONMENT DIVISION.
+000137 INPUT-OUTPUT SECTION.
+000138 FILE-CONTROL.
+000139     SELECT CALC-TRANS-FILE  ASSIGN TO "CALCTRAN"
+000140         ORGANIZATION IS SEQUENTIAL
+000141         FILE STATUS IS WS-TRANS-STATUS.
+000142     SELECT CALC-RSLT-FILE   ASSIGN TO "CALCRSLT"
+000143         ORGANIZATION IS SEQUENTIAL
+000144         FILE STATUS IS WS-RSLT-STATUS.
+000145     SELECT CALC-RPT-FILE    ASSIGN TO "CALCRPT"
+000146         ORGANIZATION IS LINE SEQUENTIAL
+000147         FILE STATUS IS WS-RPT-STATUS.
+000148     SELECT CALC-AUDIT-FILE  ASSIGN TO "CALCAUDT"
+000149         ORGANIZATION IS LINE SEQUENTIAL
+000150         FILE STATUS IS WS-AUDIT-STATUS.
+000151     SELECT CALC-CKPT-FILE   ASSIGN TO "CALCCKPT"
+000152         ORGANIZATION IS SEQUENTIAL
+000153         FILE STATUS IS WS-CKPT-STATUS.
+000154 DATA DIVISION.
+000155 FILE SECTION.
+000156 FD  CALC-TRANS-FILE
+000157     LABEL RECORDS ARE STANDARD.
+000158     COPY CALCTRAN.
+000159 FD  CALC-RSLT-FILE
+000160     LABEL RECORDS ARE STANDARD.
+000161     COPY CALCRSLT.
+000162 FD  CALC-RPT-FILE
+000163     LABEL RECORDS ARE STANDARD.
+000164 01  CALC-RPT-RECORD                PIC X(80).
+000165 FD  CALC-AUDIT-FILE
+000166     LABEL RECORDS ARE STANDARD.
+000167     COPY CALCAUDT.
+000168 FD  CALC-CKPT-FILE
+000169     LABEL RECORDS ARE STANDARD.
+000170     COPY CALCCKPT.
+000171 WORKING-STORAGE SECTION.
+000172*****************************************************************
+000173* SWITCHES AND COUNTERS.
+000174*****************************************************************
+000175 77  WS-RUN-MODE                 PIC X(01) VALUE 'I'.
+000176     88  WS-MODE-BATCH               VALUE 'B' 'b'.
+000177     88  WS-MODE-INTERACTIVE         VALUE 'I' 'i'.
+000178 77  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+000179     88  WS-END-OF-FILE               VALUE 'Y'.
+000180 77  WS-OP-VALID-SWITCH           PIC X(01) VALUE 'N'.
+000181     88  WS-OP-WAS-VALID              VALUE 'Y'.
+000182 77  WS-CALC-ERROR-SWITCH         PIC X(01) VALUE 'N'.
+000183     88  WS-CALC-HAD-ERROR            VALUE 'Y'.
+000184 77  WS-QUOTIENT                  PIC S9(09) COMP.
+000185 77  WS-REC-COUNT                 PIC 9(09) COMP VALUE ZERO.
+000186 77  WS-CKPT-REC-NO               PIC 9(09) COMP VALUE ZERO.
+000187 77  WS-VALID-COUNT                PIC 9(09) COMP VALUE ZERO.
+000188 77  WS-ERROR-COUNT                PIC 9(09) COMP VALUE ZERO.
+000189 77  WS-TOTAL-PROCESSED            PIC 9(09) COMP VALUE ZERO.
+000190 77  WS-TRANS-STATUS              PIC X(02) VALUE ZEROES.
+000191     88  WS-TRANS-OK                  VALUE '00'.
+000192 77  WS-RSLT-STATUS               PIC X(02) VALUE ZEROES.
+000193     88  WS-RSLT-OK                   VALUE '00'.
+000194     88  WS-RSLT-NOT-FOUND            VALUE '35'.
+000195 77  WS-RPT-STATUS                PIC X(02) VALUE ZEROES.
+000196     88  WS-RPT-OK                    VALUE '00'.
+000197     88  WS-RPT-NOT-FOUND             VALUE '35'.
+000198 77  WS-AUDIT-STATUS              PIC X(02) VALUE ZEROES.
+000199     88  WS-AUDIT-NOT-FOUND           VALUE '35'.
+000200 77  WS-CKPT-STATUS               PIC X(02) VALUE ZEROES.
+000201     88  WS-CKPT-NOT-FOUND            VALUE '35'.
+000202*****************************************************************
+000203* CALCULATOR WORKING FIELDS.
+000204*****************************************************************
+000205 01  VAR-1                        PIC S9(09)V9(02) VALUE ZEROES.
+000206 01  VAR-2                        PIC S9(09)V9(02) VALUE ZEROES.
+000207 01  VAR-01                       PIC X(01) VALUE ZERO.
+000208 01  VAR-SUM                      PIC S9(09)V9(02) VALUE ZEROES.
+000209 01  VAR-SUM-EDIT                 PIC ---,---,--9.99.
+000210*****************************************************************
+000211* TIMESTAMP FOR THE AUDIT LOG.
+000212*****************************************************************
+000213 01  WS-TIMESTAMP.
+000214     05  WS-TS-DATE                  PIC 9(08).
+000215     05  WS-TS-TIME                  PIC 9(08).
+000216*****************************************************************
+000217* PRINTED SUMMARY REPORT LINES.
+000218*****************************************************************
+000219 01  WS-RPT-HEADING-1.
+000220     05  FILLER                      PIC X(20)
+000221         VALUE "CALCULATOR BATCH RUN".
+000222 01  WS-RPT-HEADING-2.
+000223     05  FILLER                      PIC X(08) VALUE "REC NO".
+000224     05  FILLER                      PIC X(05) VALUE SPACES.
+000225     05  FILLER                      PIC X(14) VALUE "VAR-1".
+000226     05  FILLER                      PIC X(03) VALUE SPACES.
+000227     05  FILLER                      PIC X(14) VALUE "VAR-2".
+000228     05  FILLER                      PIC X(03) VALUE SPACES.
+000229     05  FILLER                      PIC X(02) VALUE "OP".
+000230     05  FILLER                      PIC X(03) VALUE SPACES.
+000231     05  FILLER                      PIC X(14) VALUE "RESULT".
+000232     05  FILLER                      PIC X(03) VALUE SPACES.
+000233     05  FILLER                      PIC X(06) VALUE "STATUS".
+000234 01  WS-RPT-DETAIL-LINE.
+000235     05  WS-RPT-REC-NO                PIC ZZZ,ZZ9.
+000236     05  FILLER                      PIC X(03) VALUE SPACES.
+000237     05  WS-RPT-VAR-1                 PIC ---,---,--9.99.
+000238     05  FILLER                      PIC X(02) VALUE SPACES.
+000239     05  WS-RPT-VAR-2                 PIC ---,---,--9.99.
+000240     05  FILLER                      PIC X(03) VALUE SPACES.
+000241     05  WS-RPT-VAR-01                PIC X(01).
+000242     05  FILLER                      PIC X(04) VALUE SPACES.
+000243     05  WS-RPT-VAR-SUM               PIC ---,---,--9.99.
+000244     05  FILLER                      PIC X(03) VALUE SPACES.
+000245     05  WS-RPT-STATUS-TXT            PIC X(09).
+000246 01  WS-RPT-SUMMARY-LINE.
+000247     05  FILLER                      PIC X(20) VALUE SPACES.
+000248 01  WS-RPT-TOTAL-LINE.
+000249     05  FILLER                      PIC X(22)
+000250         VALUE "RECORDS PROCESSED . .".
+000251     05  WS-RPT-TOTAL-READ            PIC ZZZ,ZZ9.
+000252 01  WS-RPT-VALID-LINE.
+000253     05  FILLER                      PIC X(22)
+000254         VALUE "RECORDS OK . . . . . ".
+000255     05  WS-RPT-TOTAL-VALID           PIC ZZZ,ZZ9.
+000256 01  WS-RPT-ERROR-LINE.
+000257     05  FILLER                      PIC X(22)
+000258         VALUE "RECORDS IN ERROR . . ".
+000259     05  WS-RPT-TOTAL-ERROR           PIC ZZZ,ZZ9.
+000260 PROCEDURE DIVISION.
+000261*****************************************************************
+000262* 0000-MAINLINE - DECIDE INTERACTIVE OR BATCH AND RUN IT.
+000263*****************************************************************
+000264 0000-MAINLINE.
+000265     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000266     PERFORM 2110-OPEN-AUDIT-FILE THRU 2110-EXIT.
+000267     IF WS-MODE-BATCH
+000268         PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+000269     ELSE
+000270         PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+000271     END-IF.
+000272     CLOSE CALC-AUDIT-FILE.
+000273     STOP RUN.
+000274*****************************************************************
+000275* 1000-INITIALIZE - FIND OUT WHICH MODE TO RUN IN.
+000276*****************************************************************
+000277 1000-INITIALIZE.
+000278     DISPLAY "RUN MODE (I=INTERACTIVE, B=BATCH):".
+000279     ACCEPT WS-RUN-MODE.
+000280 1000-EXIT.
+000281     EXIT.
+000282*****************************************************************
+000283* 2000-BATCH-PROCESS - DRIVE CALC-TRANS-FILE END TO END,
+000284* RESUMING FROM THE LAST CHECKPOINTED RECORD IF ONE EXISTS.
+000285*****************************************************************
+000286 2000-BATCH-PROCESS.
+000287     PERFORM 2200-READ-CKPT THRU 2200-EXIT.
+000288     PERFORM 2100-OPEN-BATCH-FILES THRU 2100-EXIT.
+000289     PERFORM 2310-READ-TRANS THRU 2310-EXIT.
+000290     PERFORM 2300-SKIP-PROCESSED THRU 2300-EXIT
+000291         UNTIL WS-END-OF-FILE
+000292            OR WS-REC-COUNT > WS-CKPT-REC-NO.
+000293     PERFORM 2400-PROCESS-TRANS THRU 2400-EXIT
+000294         UNTIL WS-END-OF-FILE.
+000295     PERFORM 2800-WRITE-SUMMARY THRU 2800-EXIT.
+000296     PERFORM 2850-CLOSE-BATCH-FILES THRU 2850-EXIT.
+000297     PERFORM 2900-RESET-CKPT THRU 2900-EXIT.
+000298 2000-EXIT.
+000299     EXIT.
+000300*****************************************************************
+000301* 2100-OPEN-BATCH-FILES - OPEN INPUT, RESULT AND REPORT FILES
+000302* AND WRITE THE REPORT HEADINGS. ON A RESTART (WS-CKPT-REC-NO
+000303* GREATER THAN ZERO) THE RESULT AND REPORT FILES ARE OPENED
+000304* EXTEND INSTEAD OF OUTPUT SO THE RECORDS FROM THE PRIOR, ONLY
+000305* PARTIALLY COMPLETED RUN ARE KEPT RATHER THAN TRUNCATED.
+000306*****************************************************************
+000307 2100-OPEN-BATCH-FILES.
+000308     OPEN INPUT CALC-TRANS-FILE.
+000309     IF NOT WS-TRANS-OK
+000310         DISPLAY "CANNOT OPEN CALCTRAN, STATUS " WS-TRANS-STATUS
+000311         PERFORM 9900-BATCH-OPEN-ERROR THRU 9900-EXIT
+000312     END-IF.
+000313     IF WS-CKPT-REC-NO > ZERO
+000314         OPEN EXTEND CALC-RSLT-FILE
+000315         IF WS-RSLT-NOT-FOUND
+000316             CLOSE CALC-RSLT-FILE
+000317             OPEN OUTPUT CALC-RSLT-FILE
+000318         END-IF
+000319     ELSE
+000320         OPEN OUTPUT CALC-RSLT-FILE
+000321     END-IF.
+000322     IF NOT WS-RSLT-OK
+000323         DISPLAY "CANNOT OPEN CALCRSLT, STATUS " WS-RSLT-STATUS
+000324         PERFORM 9900-BATCH-OPEN-ERROR THRU 9900-EXIT
+000325     END-IF.
+000326     IF WS-CKPT-REC-NO > ZERO
+000327         OPEN EXTEND CALC-RPT-FILE
+000328         IF WS-RPT-NOT-FOUND
+000329             CLOSE CALC-RPT-FILE
+000330             OPEN OUTPUT CALC-RPT-FILE
+000331         END-IF
+000332     ELSE
+000333         OPEN OUTPUT CALC-RPT-FILE
+000334     END-IF.
+000335     IF NOT WS-RPT-OK
+000336         DISPLAY "CANNOT OPEN CALCRPT, STATUS " WS-RPT-STATUS
+000337         PERFORM 9900-BATCH-OPEN-ERROR THRU 9900-EXIT
+000338     END-IF.
+000339     IF WS-CKPT-REC-NO = ZERO
+000340         WRITE CALC-RPT-RECORD FROM WS-RPT-HEADING-1
+000341         WRITE CALC-RPT-RECORD FROM WS-RPT-HEADING-2
+000342     END-IF.
+000343 2100-EXIT.
+000344     EXIT.
+000345*****************************************************************
+000346* 2110-OPEN-AUDIT-FILE - OPEN THE AUDIT LOG FOR APPEND, CREATING
+000347* IT THE FIRST TIME IT IS USED.
+000348*****************************************************************
+000349 2110-OPEN-AUDIT-FILE.
+000350     OPEN EXTEND CALC-AUDIT-FILE.
+000351     IF WS-AUDIT-NOT-FOUND
+000352         CLOSE CALC-AUDIT-FILE
+000353         OPEN OUTPUT CALC-AUDIT-FILE
+000354     END-IF.
+000355 2110-EXIT.
+000356     EXIT.
+000357*****************************************************************
+000358* 2200-READ-CKPT - FIND OUT HOW MANY TRANSACTION RECORDS WERE
+000359* ALREADY COMPLETED ON A PRIOR RUN, IF ANY.
+000360*****************************************************************
+000361 2200-READ-CKPT.
+000362     MOVE ZERO TO WS-CKPT-REC-NO.
+000363     OPEN INPUT CALC-CKPT-FILE.
+000364     IF NOT WS-CKPT-NOT-FOUND
+000365         READ CALC-CKPT-FILE
+000366             AT END
+000367                 MOVE ZERO TO WS-CKPT-REC-NO
+000368             NOT AT END
+000369                 MOVE CALC-CK-LAST-REC-NO TO WS-CKPT-REC-NO
+000370         END-READ
+000371         CLOSE CALC-CKPT-FILE
+000372     END-IF.
+000373 2200-EXIT.
+000374     EXIT.
+000375*****************************************************************
+000376* 2300-SKIP-PROCESSED - RE-READ PAST RECORDS ALREADY COMPLETED
+000377* ON A PRIOR RUN SO THEY ARE NOT DOUBLE-COUNTED.
+000378*****************************************************************
+000379 2300-SKIP-PROCESSED.
+000380     PERFORM 2310-READ-TRANS THRU 2310-EXIT.
+000381 2300-EXIT.
+000382     EXIT.
+000383*****************************************************************
+000384* 2310-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+000385*****************************************************************
+000386 2310-READ-TRANS.
+000387     READ CALC-TRANS-FILE
+000388         AT END
+000389             MOVE 'Y' TO WS-EOF-SWITCH
+000390         NOT AT END
+000391             ADD 1 TO WS-REC-COUNT
+000392     END-READ.
+000393 2310-EXIT.
+000394     EXIT.
+000395*****************************************************************
+000396* 2400-PROCESS-TRANS - CALCULATE, WRITE THE RESULT, REPORT LINE,
+000397* AUDIT RECORD AND CHECKPOINT FOR THE CURRENT RECORD, THEN
+000398* READ THE NEXT ONE.
+000399*****************************************************************
+000400 2400-PROCESS-TRANS.
+000401     MOVE CALC-TR-VAR-1  TO VAR-1.
+000402     MOVE CALC-TR-VAR-2  TO VAR-2.
+000403     MOVE CALC-TR-VAR-01 TO VAR-01.
+000404     PERFORM 4000-CALCULATE THRU 4000-EXIT.
+000405     PERFORM 2500-WRITE-RESULT THRU 2500-EXIT.
+000406     PERFORM 2600-WRITE-REPORT-LINE THRU 2600-EXIT.
+000407     PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT.
+000408     PERFORM 2700-WRITE-CKPT THRU 2700-EXIT.
+000409     PERFORM 2310-READ-TRANS THRU 2310-EXIT.
+000410 2400-EXIT.
+000411     EXIT.
+000412*****************************************************************
+000413* 2500-WRITE-RESULT - WRITE ONE RECORD TO CALC-RSLT-FILE.
+000414*****************************************************************
+000415 2500-WRITE-RESULT.
+000416     MOVE SPACES TO CALC-RSLT-RECORD.
+000417     MOVE VAR-1   TO CALC-RS-VAR-1.
+000418     MOVE VAR-2   TO CALC-RS-VAR-2.
+000419     MOVE VAR-01  TO CALC-RS-VAR-01.
+000420     MOVE VAR-SUM TO CALC-RS-VAR-SUM.
+000421     IF WS-OP-WAS-VALID AND NOT WS-CALC-HAD-ERROR
+000422         MOVE 'O' TO CALC-RS-STATUS
+000423         ADD 1 TO WS-VALID-COUNT
+000424     ELSE
+000425         MOVE 'E' TO CALC-RS-STATUS
+000426         ADD 1 TO WS-ERROR-COUNT
+000427     END-IF.
+000428     WRITE CALC-RSLT-RECORD.
+000429 2500-EXIT.
+000430     EXIT.
+000431*****************************************************************
+000432* 2600-WRITE-REPORT-LINE - WRITE ONE DETAIL LINE TO THE PRINTED
+000433* SUMMARY REPORT.
+000434*****************************************************************
+000435 2600-WRITE-REPORT-LINE.
+000436     MOVE WS-REC-COUNT TO WS-RPT-REC-NO.
+000437     MOVE VAR-1        TO WS-RPT-VAR-1.
+000438     MOVE VAR-2        TO WS-RPT-VAR-2.
+000439     MOVE VAR-01       TO WS-RPT-VAR-01.
+000440     MOVE VAR-SUM      TO WS-RPT-VAR-SUM.
+000441     IF WS-OP-WAS-VALID AND NOT WS-CALC-HAD-ERROR
+000442         MOVE "OK" TO WS-RPT-STATUS-TXT
+000443     ELSE
+000444         MOVE "ERROR" TO WS-RPT-STATUS-TXT
+000445     END-IF.
+000446     WRITE CALC-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+000447 2600-EXIT.
+000448     EXIT.
+000449*****************************************************************
+000450* 2700-WRITE-CKPT - RECORD HOW FAR THIS RUN HAS GOTTEN SO A
+000451* RERUN CAN RESUME FROM HERE INSTEAD OF RECORD ONE.
+000452*****************************************************************
+000453 2700-WRITE-CKPT.
+000454     MOVE SPACES TO CALC-CKPT-RECORD.
+000455     MOVE WS-REC-COUNT TO CALC-CK-LAST-REC-NO.
+000456     OPEN OUTPUT CALC-CKPT-FILE.
+000457     WRITE CALC-CKPT-RECORD.
+000458     CLOSE CALC-CKPT-FILE.
+000459 2700-EXIT.
+000460     EXIT.
+000461*****************************************************************
+000462* 2800-WRITE-SUMMARY - WRITE THE TOTALS TO THE BOTTOM OF THE
+000463* PRINTED SUMMARY REPORT.
+000464*****************************************************************
+000465 2800-WRITE-SUMMARY.
+000466     WRITE CALC-RPT-RECORD FROM WS-RPT-SUMMARY-LINE.
+000467     COMPUTE WS-TOTAL-PROCESSED = WS-VALID-COUNT + WS-ERROR-COUNT.
+000468     MOVE WS-TOTAL-PROCESSED TO WS-RPT-TOTAL-READ.
+000469     WRITE CALC-RPT-RECORD FROM WS-RPT-TOTAL-LINE.
+000470     MOVE WS-VALID-COUNT  TO WS-RPT-TOTAL-VALID.
+000471     WRITE CALC-RPT-RECORD FROM WS-RPT-VALID-LINE.
+000472     MOVE WS-ERROR-COUNT  TO WS-RPT-TOTAL-ERROR.
+000473     WRITE CALC-RPT-RECORD FROM WS-RPT-ERROR-LINE.
+000474 2800-EXIT.
+000475     EXIT.
+000476*****************************************************************
+000477* 2850-CLOSE-BATCH-FILES - CLOSE THE TRANSACTION, RESULT AND
+000478* REPORT FILES AT THE END OF THE BATCH RUN.
+000479*****************************************************************
+000480 2850-CLOSE-BATCH-FILES.
+000481     CLOSE CALC-TRANS-FILE.
+000482     CLOSE CALC-RSLT-FILE.
+000483     CLOSE CALC-RPT-FILE.
+000484 2850-EXIT.
+000485     EXIT.
+000486*****************************************************************
+000487* 2900-RESET-CKPT - THE RUN COMPLETED CLEANLY, SO CLEAR THE
+000488* CHECKPOINT BACK TO ZERO FOR THE NEXT TRANSACTION FILE.
+000489*****************************************************************
+000490 2900-RESET-CKPT.
+000491     MOVE SPACES TO CALC-CKPT-RECORD.
+000492     MOVE ZERO TO CALC-CK-LAST-REC-NO.
+000493     OPEN OUTPUT CALC-CKPT-FILE.
+000494     WRITE CALC-CKPT-RECORD.
+000495     CLOSE CALC-CKPT-FILE.
+000496 2900-EXIT.
+000497     EXIT.
+000498*****************************************************************
+000499* 3000-INTERACTIVE-PROCESS - PROMPT FOR CALCULATIONS UNTIL THE
+000500* OPERATOR ENTERS THE 'Q' SENTINEL.
+000501*****************************************************************
+000502 3000-INTERACTIVE-PROCESS.
+000503     PERFORM 3100-GET-AND-CALC THRU 3100-EXIT
+000504         UNTIL WS-END-OF-FILE.
+000505 3000-EXIT.
+000506     EXIT.
+000507*****************************************************************
+000508* 3100-GET-AND-CALC - PROMPT FOR ONE CALCULATION AND DISPLAY
+000509* THE RESULT, OR STOP THE LOOP ON THE 'Q' SENTINEL. AN ACCEPT
+000510* THAT RAISES AN EXCEPTION (INPUT NOT COMING FROM A REAL
+000511* TERMINAL, OR THAT INPUT RUNNING OUT) ENDS THE LOOP THE SAME
+000512* WAY THE 'Q' SENTINEL DOES, INSTEAD OF SPINNING ON A PROMPT
+000513* NOBODY CAN ANSWER.
+000514*****************************************************************
+000515 3100-GET-AND-CALC.
+000516     DISPLAY "FIRST NUMBER:".
+000517     ACCEPT VAR-1
+000518         ON EXCEPTION
+000519             MOVE 'Y' TO WS-EOF-SWITCH
+000520             GO TO 3100-EXIT
+000521     END-ACCEPT.
+000522     DISPLAY "SECOND NUMBER:".
+000523     ACCEPT VAR-2
+000524         ON EXCEPTION
+000525             MOVE 'Y' TO WS-EOF-SWITCH
+000526             GO TO 3100-EXIT
+000527     END-ACCEPT.
+000528     DISPLAY "OPERATION (+,-,*,/,M=MODULUS,P=PERCENT-OF,Q=QUIT):".
+000529     ACCEPT VAR-01
+000530         ON EXCEPTION
+000531             MOVE 'Y' TO WS-EOF-SWITCH
+000532             GO TO 3100-EXIT
+000533     END-ACCEPT.
+000534     IF VAR-01 = 'Q' OR VAR-01 = 'q'
+000535         MOVE 'Y' TO WS-EOF-SWITCH
+000536         GO TO 3100-EXIT
+000537     END-IF.
+000538     PERFORM 4000-CALCULATE THRU 4000-EXIT.
+000539     DISPLAY "RESULT: " VAR-SUM-EDIT.
+000540     PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT.
+000541 3100-EXIT.
+000542     EXIT.
+000543*****************************************************************
+000544* 4000-CALCULATE - APPLY THE OPERATION IN VAR-01 TO VAR-1 AND
+000545* VAR-2, LEAVING THE RESULT IN VAR-SUM AND VAR-SUM-EDIT. USED BY
+000546* BOTH INTERACTIVE AND BATCH PROCESSING.
+000547*****************************************************************
+000548 4000-CALCULATE.
+000549     MOVE 'N' TO WS-OP-VALID-SWITCH.
+000550     MOVE 'N' TO WS-CALC-ERROR-SWITCH.
+000551     MOVE ZERO TO VAR-SUM.
+000552     IF VAR-01 = '+'
+000553         MOVE 'Y' TO WS-OP-VALID-SWITCH
+000554         COMPUTE VAR-SUM = VAR-1 + VAR-2
+000555     END-IF.
+000556     IF VAR-01 = '-'
+000557         MOVE 'Y' TO WS-OP-VALID-SWITCH
+000558         COMPUTE VAR-SUM = VAR-1 - VAR-2
+000559     END-IF.
+000560     IF VAR-01 = '*'
+000561         MOVE 'Y' TO WS-OP-VALID-SWITCH
+000562         COMPUTE VAR-SUM ROUNDED = VAR-1 * VAR-2
+000563     END-IF.
+000564     IF VAR-01 = '/'
+000565         MOVE 'Y' TO WS-OP-VALID-SWITCH
+000566         IF VAR-2 = ZERO
+000567             DISPLAY "CANNOT DIVIDE BY ZERO"
+000568             MOVE 'Y' TO WS-CALC-ERROR-SWITCH
+000569         ELSE
+000570             COMPUTE VAR-SUM ROUNDED = VAR-1 / VAR-2
+000571         END-IF
+000572     END-IF.
+000573     IF VAR-01 = 'M' OR VAR-01 = 'm'
+000574         MOVE 'Y' TO WS-OP-VALID-SWITCH
+000575         IF VAR-2 = ZERO
+000576             DISPLAY "CANNOT DIVIDE BY ZERO"
+000577             MOVE 'Y' TO WS-CALC-ERROR-SWITCH
+000578         ELSE
+000579             DIVIDE VAR-1 BY VAR-2
+000580                 GIVING WS-QUOTIENT REMAINDER VAR-SUM
+000581         END-IF
+000582     END-IF.
+000583     IF VAR-01 = 'P' OR VAR-01 = 'p'
+000584         MOVE 'Y' TO WS-OP-VALID-SWITCH
+000585         IF VAR-2 = ZERO
+000586             DISPLAY "CANNOT DIVIDE BY ZERO"
+000587             MOVE 'Y' TO WS-CALC-ERROR-SWITCH
+000588         ELSE
+000589             COMPUTE VAR-SUM ROUNDED = (VAR-1 / VAR-2) * 100
+000590         END-IF
+000591     END-IF.
+000592     IF NOT WS-OP-WAS-VALID
+000593         DISPLAY "INVALID OPERATION CODE"
+000594     END-IF.
+000595     MOVE VAR-SUM TO VAR-SUM-EDIT.
+000596 4000-EXIT.
+000597     EXIT.
+000598*****************************************************************
+000599* 5000-WRITE-AUDIT - APPEND ONE RECORD TO THE CALCULATION AUDIT
+000600* LOG WITH BOTH INPUTS, THE OPERATOR CODE, THE RESULT AND A
+000601* TIMESTAMP.
+000602*****************************************************************
+000603  5000-WRITE-AUDIT.
+000604     MOVE SPACES TO CALC-AUDIT-RECORD.
+000605     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+000606     ACCEPT WS-TS-TIME FROM TIME.
+000607     MOVE VAR-1        TO CALC-AU-VAR-1.
+000608     MOVE VAR-2        TO CALC-AU-VAR-2.
+000609     MOVE VAR-01       TO CALC-AU-VAR-01.
+000610     MOVE VAR-SUM      TO CALC-AU-VAR-SUM.
+000611     MOVE WS-TIMESTAMP TO CALC-AU-TIMESTAMP.
+000612     WRITE CALC-AUDIT-RECORD.
+000613 5000-EXIT.
+000614     EXIT.
+000615*****************************************************************
+000616* 9900-BATCH-OPEN-ERROR - ONE OF THE BATCH FILES COULD NOT BE
+000617* OPENED. CLOSE WHATEVER MAY ALREADY BE OPEN AND STOP THE RUN
+000618* UNDER CONTROL RATHER THAN LETTING THE NEXT READ OR WRITE
+000619* ABEND.
+000620*****************************************************************
+000621 9900-BATCH-OPEN-ERROR.
+000622     DISPLAY "BATCH RUN TERMINATED - SEE FILE STATUS ABOVE".
+000623     CLOSE CALC-AUDIT-FILE.
+000624     CLOSE CALC-TRANS-FILE.
+000625     CLOSE CALC-RSLT-FILE.
+000626     CLOSE CALC-RPT-FILE.
+000627     STOP RUN.
+000628 9900-EXIT.
+000629     EXIT.
