@@ -0,0 +1,14 @@
+000100*****************************************************************
+000101* CALCRSLT.CPY
+000102* RESULT RECORD LAYOUT FOR CALCULATOR BATCH OUTPUT.
+000103* ECHOES THE TRANSACTION PLUS THE COMPUTED RESULT AND STATUS.
+000104*****************************************************************
+000105 01  CALC-RSLT-RECORD.
+000106     05  CALC-RS-VAR-1           PIC S9(09)V9(02).
+000107     05  CALC-RS-VAR-2           PIC S9(09)V9(02).
+000108     05  CALC-RS-VAR-01          PIC X(01).
+000109     05  CALC-RS-VAR-SUM         PIC S9(09)V9(02).
+000110     05  CALC-RS-STATUS          PIC X(01).
+000111         88  CALC-RS-OK              VALUE 'O'.
+000112         88  CALC-RS-ERROR           VALUE 'E'.
+000113     05  FILLER                  PIC X(04).
