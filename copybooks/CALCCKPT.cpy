@@ -0,0 +1,9 @@
+000100*****************************************************************
+000101* CALCCKPT.CPY
+000102* CHECKPOINT/RESTART RECORD FOR THE CALCULATOR BATCH RUN.
+000103* HOLDS THE COUNT OF TRANSACTION RECORDS ALREADY COMPLETED SO A
+000104* RERUN CAN SKIP PAST THEM INSTEAD OF STARTING OVER.
+000105*****************************************************************
+000106 01  CALC-CKPT-RECORD.
+000107     05  CALC-CK-LAST-REC-NO     PIC 9(09).
+000108     05  FILLER                  PIC X(10).
