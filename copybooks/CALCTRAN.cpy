@@ -0,0 +1,10 @@
+000100*****************************************************************
+000101* CALCTRAN.CPY
+000102* TRANSACTION RECORD LAYOUT FOR CALCULATOR BATCH INPUT.
+000103* ONE RECORD = ONE VAR-1 / VAR-2 / VAR-01 CALCULATION REQUEST.
+000104*****************************************************************
+000105 01  CALC-TRANS-RECORD.
+000106     05  CALC-TR-VAR-1           PIC S9(09)V9(02).
+000107     05  CALC-TR-VAR-2           PIC S9(09)V9(02).
+000108     05  CALC-TR-VAR-01          PIC X(01).
+000109     05  FILLER                  PIC X(05).
