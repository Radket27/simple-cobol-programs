@@ -0,0 +1,20 @@
+000100*****************************************************************
+000101* CALCAUDT.CPY
+000102* AUDIT LOG RECORD LAYOUT FOR CALCULATOR.
+000103* ONE RECORD PER CALCULATION, INTERACTIVE OR BATCH, FOR
+000104* MONTH-END REVIEW AND DISPUTE RESOLUTION. CALC-AUDIT-FILE IS A
+000105* LINE SEQUENTIAL TEXT FILE MEANT TO BE READ DIRECTLY, SO THE
+000106* NUMERIC FIELDS ARE EDITED PICTURES RATHER THAN DISPLAY
+000107* NUMERICS WITH AN OVERPUNCHED SIGN.
+000108*****************************************************************
+000109 01  CALC-AUDIT-RECORD.
+000110     05  CALC-AU-VAR-1           PIC ---,---,--9.99.
+000111     05  FILLER                  PIC X(02) VALUE SPACES.
+000112     05  CALC-AU-VAR-2           PIC ---,---,--9.99.
+000113     05  FILLER                  PIC X(02) VALUE SPACES.
+000114     05  CALC-AU-VAR-01          PIC X(01).
+000115     05  FILLER                  PIC X(02) VALUE SPACES.
+000116     05  CALC-AU-VAR-SUM         PIC ---,---,--9.99.
+000117     05  FILLER                  PIC X(02) VALUE SPACES.
+000118     05  CALC-AU-TIMESTAMP       PIC X(16).
+000119     05  FILLER                  PIC X(05).
